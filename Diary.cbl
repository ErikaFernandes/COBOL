@@ -3,31 +3,91 @@
       * Date: 03/10/2018
       * Purpose: Study and practice Cobol
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   09/08/2026  Diary now reads/writes CONTACTS.DAT, DAYREG.DAT
+      *                and TASKS.DAT so entries survive between runs.
+      *   09/08/2026  Contacts, tasks and day entries are now kept in
+      *                indexed files (keyed by ID) instead of a fixed
+      *                20-slot table.
+      *   09/08/2026  Added update and delete for contacts, tasks and
+      *                day entries, looked up by ID.
+      *   09/08/2026  Task status is now a PENDING/IN-PROGRESS/DONE/
+      *                CANCELLED workflow, with a due date and a
+      *                priority flag shown on every task listing.
+      *   09/08/2026  Contact and task search now take part of a name,
+      *                city or phone number instead of an exact match,
+      *                and contacts can be searched by city or phone.
+      *   09/08/2026  Day-log entries can be backdated to a typed
+      *                YYYYMMDD, and a duplicate date is now refused.
+      *   09/08/2026  Tasks and contacts can be tagged to a day-log
+      *                entry so DAY-REG-INF-LIST can show what was
+      *                done and who was talked to that day.
+      *   09/08/2026  Added a summary report and a CSV export for
+      *                contacts, tasks and the day log.
+      *   09/08/2026  Diary is now multi-user: MY-NAME selects a
+      *                separate set of data files per person.
+      *   09/08/2026  Task status changes are now appended to a
+      *                history log (old status, new status, date).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. My-Diary.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 MY-NAME PIC A(30).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+      * Every file below is ASSIGNed to a working-storage name instead
+      * of a literal, because each person using the diary gets their
+      * own set of files built from MY-NAME (see BUILD-FILE-NAMES).
+      *-----------------------------------------------------------------
+           SELECT CONTACT-FILE ASSIGN TO WS-CONTACT-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONTACT-ID
+               ALTERNATE RECORD KEY IS CONTACT-DAY-ID
+                  WITH DUPLICATES
+               FILE STATUS IS WS-CONTACT-FILE-STATUS.
 
+           SELECT DAY-FILE ASSIGN TO WS-DAY-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DAY-ID
+               ALTERNATE RECORD KEY IS DAY-DATE
+               FILE STATUS IS WS-DAY-FILE-STATUS.
 
-       01 MY-DAY OCCURS 20 TIMES INDEXED BY NUMBER-DAY.
-           05 DAY-ID          PIC 9(20).
-           05 DAY-DATE.
-               10 YYYY        PIC X(4).
-               10   MM        PIC X(2).
-               10   DD        PIC X(2).
-           05 DAY-DESCRIPTION PIC X(150).
+           SELECT TASK-FILE ASSIGN TO WS-TASK-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TASK-ID
+               ALTERNATE RECORD KEY IS TASK-DAY-ID
+                  WITH DUPLICATES
+               FILE STATUS IS WS-TASK-FILE-STATUS.
 
-       01 WS-DD-MM-YYYY .
-           05 DD               PIC X(2).
-           05 FILLER           PIC X(1) VALUE '/'.
-           05 MM               PIC X(2).
-           05 FILLER           PIC X(1) VALUE '/'.
-           05 YYYY             PIC X(4).
+           SELECT CONTROL-FILE ASSIGN TO WS-CONTROL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+           SELECT EXPORT-CONTACT-FILE ASSIGN TO WS-EXP-CONTACT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-FILE-STATUS.
+
+           SELECT EXPORT-TASK-FILE ASSIGN TO WS-EXP-TASK-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-FILE-STATUS.
+
+           SELECT EXPORT-DAY-FILE ASSIGN TO WS-EXP-DAY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-FILE-STATUS.
 
-       01 MY-CONTACTS OCCURS 20 TIMES INDEXED BY NUMBER-CONTACT.
+           SELECT TASK-HISTORY-FILE ASSIGN TO WS-TASK-HIST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TASK-HIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTACT-FILE.
+       01  CONTACT-FILE-RECORD.
            05 CONTACT-ID           PIC 9(20).
            05 CONTACT-NAME         PIC X(15).
            05 CONTACT-AGE          PIC 9(2).
@@ -38,44 +98,169 @@
            05 CONTACT-COUNTRY      PIC X(15).
            05 CONTACT-EMAIL        PIC X(50).
            05 CONTACT-INSTAGRAM    PIC X(30).
+           05 CONTACT-DAY-ID       PIC 9(20).
 
+       FD  DAY-FILE.
+       01  DAY-FILE-RECORD.
+           05 DAY-ID          PIC 9(20).
+           05 DAY-DATE.
+               10 YYYY        PIC X(4).
+               10   MM        PIC X(2).
+               10   DD        PIC X(2).
+           05 DAY-DESCRIPTION PIC X(150).
 
-       01 MY-TASKS OCCURS 20 TIMES INDEXED BY NUMBER-TASK.
-           05 TASK-ID                 PIC X(20).
+       FD  TASK-FILE.
+       01  TASK-FILE-RECORD.
+           05 TASK-ID                 PIC 9(20).
            05 TASK-NAME               PIC X(30).
            05 TASK-DESCRIPTION        PIC X(150).
            05 TASK-STATUS             PIC 9(1).
+               88 TASK-PENDING                VALUE 1.
+               88 TASK-IN-PROGRESS            VALUE 2.
+               88 TASK-DONE                   VALUE 3.
+               88 TASK-CANCELLED              VALUE 4.
            05 TASK-ST-DESCTIP         PIC X(15).
+           05 TASK-DUE-DATE           PIC X(8).
+           05 TASK-PRIORITY           PIC X(1).
+               88 TASK-URGENT                 VALUE 'U'.
+               88 TASK-NORMAL                 VALUE 'N'.
+           05 TASK-DAY-ID             PIC 9(20).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-FILE-RECORD.
+           05 CTL-NEXT-CONTACT-ID PIC 9(20).
+           05 CTL-NEXT-TASK-ID    PIC 9(20).
+           05 CTL-NEXT-DAY-ID     PIC 9(20).
 
+       FD  EXPORT-CONTACT-FILE.
+       01  EXPORT-CONTACT-RECORD  PIC X(220).
+
+       FD  EXPORT-TASK-FILE.
+       01  EXPORT-TASK-RECORD     PIC X(260).
+
+       FD  EXPORT-DAY-FILE.
+       01  EXPORT-DAY-RECORD      PIC X(200).
+
+       FD  TASK-HISTORY-FILE.
+       01  TASK-HISTORY-RECORD    PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 MY-NAME PIC A(30).
+
+      *-----------------------------------------------------------------
+      * The diary is multi-user: every person gets their own set of
+      * data files, built from the first word of MY-NAME by
+      * BUILD-FILE-NAMES right after the name is entered.
+      *-----------------------------------------------------------------
+       01 WS-USER-KEY                   PIC X(30).
+       01 WS-NAME-LEN                   PIC 9(2) VALUE 30.
+       01 WS-CONTACT-FILENAME           PIC X(50).
+       01 WS-DAY-FILENAME               PIC X(50).
+       01 WS-TASK-FILENAME              PIC X(50).
+       01 WS-CONTROL-FILENAME           PIC X(50).
+       01 WS-EXP-CONTACT-FILENAME       PIC X(50).
+       01 WS-EXP-TASK-FILENAME          PIC X(50).
+       01 WS-EXP-DAY-FILENAME           PIC X(50).
+       01 WS-TASK-HIST-FILENAME         PIC X(50).
+
+       01 WS-DD-MM-YYYY .
+           05 DD               PIC X(2).
+           05 FILLER           PIC X(1) VALUE '/'.
+           05 MM               PIC X(2).
+           05 FILLER           PIC X(1) VALUE '/'.
+           05 YYYY             PIC X(4).
 
        01 NUMBER-FIRST-MENU    PIC 9(2)  VALUE 13.
        01 SEARCH-NAME-CONTACT  PIC X(15).
+       01 SEARCH-CITY-CONTACT  PIC X(15).
+       01 SEARCH-PHONE-CONTACT PIC X(11).
+       01 SEARCH-CONTACT-FIELD PIC 9(1).
        01 SEARCH-NAME-TASK     PIC X(30).
-       01 SEARCH-ID-REG      PIC X(10).
+       01 SEARCH-DESC-TASK     PIC X(150).
+       01 SEARCH-TASK-FIELD    PIC 9(1).
+       01 SEARCH-ID-REG      PIC X(20).
+       01 SEARCH-ID-REG-NUM REDEFINES SEARCH-ID-REG PIC 9(20).
 
-       01 NUMBER-CONTACT-AUX            PIC 9(2) VALUE 1.
-
-       01 NUMBER-TASK-AUX               PIC 9(2) VALUE 1.
        01 TASK-ID-AUX                   PIC X(20).
+       01 TASK-ID-AUX-NUM REDEFINES TASK-ID-AUX PIC 9(20).
+       01 WS-TODAY-YYYYMMDD             PIC X(8).
+       01 WS-DAY-DATE-ENTRY             PIC X(8).
+       01 WS-DAY-LINK-ID                PIC 9(20).
 
-       01 NUMBER-DAY-REGISTER-AUX       PIC 9(2) VALUE 1.
+      *-----------------------------------------------------------------
+      * Generic partial-match ("contains") comparison workspace, used
+      * by MATCH-SUBSTRING so every search can look for typed text
+      * anywhere inside the field, not just an exact match.
+      *-----------------------------------------------------------------
+       01 WS-COMPARE-TARGET             PIC X(150).
+       01 WS-COMPARE-SEARCH             PIC X(50).
+       01 WS-COMPARE-SEARCH-LEN         PIC 9(2) VALUE 0.
+       01 WS-COMPARE-LIMIT              PIC 9(3) VALUE 0.
+       01 WS-COMPARE-IDX                PIC 9(3) VALUE 0.
+       01 WS-COMPARE-RESULT             PIC X(1) VALUE 'N'.
+           88 SUBSTRING-FOUND                     VALUE 'Y'.
 
        01 RETURN-RESPONSE               PIC 9(1) VALUE 1.
 
-       PROCEDURE DIVISION.
+       01 WS-NEXT-CONTACT-ID            PIC 9(20) VALUE 1.
+       01 WS-NEXT-TASK-ID               PIC 9(20) VALUE 1.
+       01 WS-NEXT-DAY-ID                PIC 9(20) VALUE 1.
+
+       01 WS-EOF-SWITCH                 PIC X(1) VALUE 'N'.
+           88 END-OF-FILE                        VALUE 'Y'.
+
+       01 WS-CONTACT-FILE-STATUS        PIC X(2) VALUE '00'.
+           88 CONTACT-FILE-OK                     VALUE '00'.
+           88 CONTACT-FILE-NOT-FOUND              VALUE '35'.
 
-       SET NUMBER-CONTACT TO 1.
-       SET NUMBER-DAY TO 1.
-       SET NUMBER-TASK TO 1.
+       01 WS-DAY-FILE-STATUS            PIC X(2) VALUE '00'.
+           88 DAY-FILE-OK                         VALUE '00'.
+           88 DAY-FILE-NOT-FOUND                  VALUE '35'.
+
+       01 WS-TASK-FILE-STATUS           PIC X(2) VALUE '00'.
+           88 TASK-FILE-OK                        VALUE '00'.
+           88 TASK-FILE-NOT-FOUND                 VALUE '35'.
+
+       01 WS-CONTROL-FILE-STATUS        PIC X(2) VALUE '00'.
+           88 CONTROL-FILE-OK                     VALUE '00'.
+           88 CONTROL-FILE-NOT-FOUND              VALUE '35'.
+
+       01 WS-EXPORT-FILE-STATUS         PIC X(2) VALUE '00'.
+           88 EXPORT-FILE-OK                      VALUE '00'.
+
+       01 WS-EXPORT-LINE                PIC X(200).
+
+       01 WS-TASK-HIST-FILE-STATUS      PIC X(2) VALUE '00'.
+           88 TASK-HIST-FILE-OK                   VALUE '00'.
+
+       01 WS-OLD-TASK-ST-DESCTIP        PIC X(15).
+
+      *-----------------------------------------------------------------
+      * Counters for the summary report.
+      *-----------------------------------------------------------------
+       01 WS-CNT-CONTACTS               PIC 9(5) VALUE 0.
+       01 WS-CNT-DAY-ENTRIES            PIC 9(5) VALUE 0.
+       01 WS-CNT-TASK-PENDING           PIC 9(5) VALUE 0.
+       01 WS-CNT-TASK-IN-PROGRESS       PIC 9(5) VALUE 0.
+       01 WS-CNT-TASK-DONE              PIC 9(5) VALUE 0.
+       01 WS-CNT-TASK-CANCELLED         PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
 
        ENTRY-MY-DIARY.
            DISPLAY "HELLO, I'M YOUR DIARY, PLEASE ENTRY YOUR NAME: ".
            ACCEPT MY-NAME.
            DISPLAY "HELLO "MY-NAME.
-           PERFORM MENU WITH TEST AFTER UNTIL NUMBER-FIRST-MENU = 11.
+           PERFORM BUILD-FILE-NAMES.
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+           PERFORM OPEN-DIARY-FILES.
+           PERFORM LOAD-CONTROL.
+           PERFORM MAIN-MENU WITH TEST AFTER
+              UNTIL NUMBER-FIRST-MENU = 18.
 
+           PERFORM CLOSE-DIARY-FILES.
            STOP RUN.
-       MENU.
+       MAIN-MENU.
 
            PERFORM SPACE-BETWEEN-TEXT
            DISPLAY "NOW, WHAT DO YOU WANNA DO?"
@@ -88,7 +273,15 @@
            DISPLAY "7 - LIST CONTACTS".
            DISPLAY "8 - LIST TASKS".
            DISPLAY "9 - LIST DAY REGISTER".
-           DISPLAY "10 - CLOSE THE DIARY".
+           DISPLAY "10 - UPDATE A CONTACT".
+           DISPLAY "11 - DELETE A CONTACT".
+           DISPLAY "12 - UPDATE A TASK".
+           DISPLAY "13 - DELETE A TASK".
+           DISPLAY "14 - UPDATE A DAY REGISTER".
+           DISPLAY "15 - DELETE A DAY REGISTER".
+           DISPLAY "16 - SUMMARY REPORT".
+           DISPLAY "17 - EXPORT DATA TO SPREADSHEET FILES".
+           DISPLAY "18 - CLOSE THE DIARY".
 
            DISPLAY "PLEASE, TYPE A NUMBER: "
            ACCEPT NUMBER-FIRST-MENU.
@@ -122,6 +315,31 @@
                  PERFORM LIST-DAY-REGISTER
 
                 WHEN NUMBER-FIRST-MENU = 10
+                 PERFORM UPDATE-A-CONTACT
+
+                WHEN NUMBER-FIRST-MENU = 11
+                 PERFORM DELETE-A-CONTACT
+
+                WHEN NUMBER-FIRST-MENU = 12
+                 PERFORM UPDATE-A-TASK
+
+                WHEN NUMBER-FIRST-MENU = 13
+                 PERFORM DELETE-A-TASK
+
+                WHEN NUMBER-FIRST-MENU = 14
+                 PERFORM UPDATE-DAY-REGISTER
+
+                WHEN NUMBER-FIRST-MENU = 15
+                 PERFORM DELETE-DAY-REGISTER
+
+                WHEN NUMBER-FIRST-MENU = 16
+                 PERFORM SUMMARY-REPORT
+
+                WHEN NUMBER-FIRST-MENU = 17
+                 PERFORM EXPORT-DIARY-DATA
+
+                WHEN NUMBER-FIRST-MENU = 18
+                 PERFORM CLOSE-DIARY-FILES
                  STOP RUN
 
                 WHEN OTHER
@@ -133,159 +351,999 @@
        CAD-NEW-CONTACT.
                  PERFORM SPACE-BETWEEN-TEXT
                  DISPLAY "ENTER THE NAME CONTACT ".
-                 ACCEPT CONTACT-NAME(NUMBER-CONTACT).
+                 ACCEPT CONTACT-NAME.
                  DISPLAY "ENTER THE AGE CONTACT ".
-                 ACCEPT CONTACT-AGE(NUMBER-CONTACT).
+                 ACCEPT CONTACT-AGE.
                  DISPLAY "ENTER THE PHONE NUMBER ".
-                 ACCEPT CONTACT-PHONE-NUMBER(NUMBER-CONTACT).
+                 ACCEPT CONTACT-PHONE-NUMBER.
                  DISPLAY "ENTER THE HOUSE NUMBER ".
-                 ACCEPT CONTACT-HOUSE-NUMBER(NUMBER-CONTACT).
+                 ACCEPT CONTACT-HOUSE-NUMBER.
                  DISPLAY "ENTER THE STREET ".
-                 ACCEPT CONTACT-STREET(NUMBER-CONTACT).
+                 ACCEPT CONTACT-STREET.
                  DISPLAY "ENTER THE CITY ".
-                 ACCEPT CONTACT-CITY(NUMBER-CONTACT).
+                 ACCEPT CONTACT-CITY.
                  DISPLAY "ENTER THE COUNTRY ".
-                 ACCEPT CONTACT-COUNTRY(NUMBER-CONTACT).
+                 ACCEPT CONTACT-COUNTRY.
                  DISPLAY "ENTER THE EMAIL ".
-                 ACCEPT CONTACT-EMAIL(NUMBER-CONTACT).
+                 ACCEPT CONTACT-EMAIL.
                  DISPLAY "ENTER THE INSTAGRAM ".
-                 ACCEPT CONTACT-INSTAGRAM(NUMBER-CONTACT).
-                 MOVE NUMBER-CONTACT TO CONTACT-ID(NUMBER-CONTACT).
-                 SET NUMBER-CONTACT UP BY 1.
+                 ACCEPT CONTACT-INSTAGRAM.
+                 DISPLAY "ENTER THE DAY ID YOU TALKED TO THIS "
+                 DISPLAY "CONTACT, 0 IF NONE ".
+                 ACCEPT CONTACT-DAY-ID.
+                 MOVE WS-NEXT-CONTACT-ID TO CONTACT-ID.
+                 WRITE CONTACT-FILE-RECORD
+                     INVALID KEY
+                        IF WS-CONTACT-FILE-STATUS = '22'
+                           DISPLAY "CONTACT ID ALREADY IN USE - "
+                           DISPLAY "CONTACT NOT SAVED, PLEASE RETRY"
+                        ELSE
+                           DISPLAY "COULD NOT SAVE THE CONTACT"
+                        END-IF
+                     NOT INVALID KEY
+                        ADD 1 TO WS-NEXT-CONTACT-ID
+                        PERFORM SAVE-CONTROL
+                 END-WRITE.
 
        CAD-NEW-REGISTER-DAY.
                  PERFORM SPACE-BETWEEN-TEXT
                  DISPLAY  "ENTER THE DESCRIPTION ".
-                 ACCEPT DAY-DESCRIPTION(NUMBER-DAY).
-                 ACCEPT DAY-DATE(NUMBER-DAY) FROM DATE YYYYMMDD.
-                 DISPLAY DAY-DATE(NUMBER-DAY).
-                 MOVE NUMBER-DAY TO DAY-ID(NUMBER-DAY).
-                 SET NUMBER-DAY UP BY 1.
+                 ACCEPT DAY-DESCRIPTION.
+                 DISPLAY "ENTER THE DATE YYYYMMDD, OR LEAVE BLANK "
+                 DISPLAY "FOR TODAY ".
+                 ACCEPT WS-DAY-DATE-ENTRY.
+                 IF WS-DAY-DATE-ENTRY = SPACES
+                    ACCEPT DAY-DATE FROM DATE YYYYMMDD
+                 ELSE
+                    MOVE WS-DAY-DATE-ENTRY TO DAY-DATE
+                 END-IF.
+                 DISPLAY DAY-DATE.
+                 MOVE WS-NEXT-DAY-ID TO DAY-ID.
+                 WRITE DAY-FILE-RECORD
+                     INVALID KEY
+                        IF WS-DAY-FILE-STATUS = '22'
+                           DISPLAY "YOU ALREADY HAVE AN ENTRY FOR "
+                           DISPLAY "THAT DATE - DAY NOT SAVED"
+                        ELSE
+                           DISPLAY "COULD NOT SAVE THE DAY ENTRY"
+                        END-IF
+                     NOT INVALID KEY
+                        ADD 1 TO WS-NEXT-DAY-ID
+                        PERFORM SAVE-CONTROL
+                 END-WRITE.
 
        CAD-NEW-TASK.
                  PERFORM SPACE-BETWEEN-TEXT
                  DISPLAY "ENTER TASK NAME ".
-                 ACCEPT TASK-NAME(NUMBER-TASK).
+                 ACCEPT TASK-NAME.
                  DISPLAY "ENTER TASK DESCRIPTION ".
-                 ACCEPT TASK-DESCRIPTION(NUMBER-TASK).
-                 DISPLAY "ENTER TASK STATUS 0 - OK, 1 - NOT OK ".
-                 ACCEPT TASK-STATUS(NUMBER-TASK).
-                 IF TASK-STATUS(NUMBER-TASK) IS EQUAL TO 0
-                    MOVE "TASK- OK" TO TASK-ST-DESCTIP(NUMBER-TASK)
-                 ELSE
-                    MOVE "TASK- NOT OK" TO TASK-ST-DESCTIP(NUMBER-TASK).
-                 MOVE NUMBER-TASK TO TASK-ID(NUMBER-TASK).
-                 SET NUMBER-TASK UP BY 1.
+                 ACCEPT TASK-DESCRIPTION.
+                 DISPLAY "ENTER TASK STATUS 1-PENDING 2-IN PROGRESS "
+                 DISPLAY "3-DONE 4-CANCELLED ".
+                 ACCEPT TASK-STATUS.
+                 EVALUATE TRUE
+                     WHEN TASK-PENDING
+                        MOVE "PENDING" TO TASK-ST-DESCTIP
+                     WHEN TASK-IN-PROGRESS
+                        MOVE "IN PROGRESS" TO TASK-ST-DESCTIP
+                     WHEN TASK-DONE
+                        MOVE "DONE" TO TASK-ST-DESCTIP
+                     WHEN TASK-CANCELLED
+                        MOVE "CANCELLED" TO TASK-ST-DESCTIP
+                     WHEN OTHER
+                        MOVE 1 TO TASK-STATUS
+                        MOVE "PENDING" TO TASK-ST-DESCTIP
+                 END-EVALUATE.
+                 DISPLAY "ENTER THE DUE DATE YYYYMMDD ".
+                 ACCEPT TASK-DUE-DATE.
+                 DISPLAY "ENTER THE PRIORITY U - URGENT, N - NORMAL ".
+                 ACCEPT TASK-PRIORITY.
+                 IF NOT TASK-URGENT
+                    MOVE 'N' TO TASK-PRIORITY.
+                 DISPLAY "ENTER THE DAY ID THIS TASK BELONGS TO, "
+                 DISPLAY "0 IF NONE ".
+                 ACCEPT TASK-DAY-ID.
+                 MOVE WS-NEXT-TASK-ID TO TASK-ID.
+                 WRITE TASK-FILE-RECORD
+                     INVALID KEY
+                        IF WS-TASK-FILE-STATUS = '22'
+                           DISPLAY "TASK ID ALREADY IN USE - "
+                           DISPLAY "TASK NOT SAVED, PLEASE RETRY"
+                        ELSE
+                           DISPLAY "COULD NOT SAVE THE TASK"
+                        END-IF
+                     NOT INVALID KEY
+                        ADD 1 TO WS-NEXT-TASK-ID
+                        PERFORM SAVE-CONTROL
+                 END-WRITE.
 
        SEARCH-A-CONTACT.
              PERFORM SPACE-BETWEEN-TEXT
-             DISPLAY "ENTER SEARCH BY NAME ".
-             ACCEPT SEARCH-NAME-CONTACT.
-             PERFORM ENG-SEARCH-CONTACT VARYING NUMBER-CONTACT-AUX
-                FROM 1 BY 1 UNTIL NUMBER-CONTACT-AUX=NUMBER-CONTACT.
-                IF RETURN-RESPONSE = 1
-                    DISPLAY "CONTACT NOT FOUND"
-                ELSE
-                    MOVE 1 TO RETURN-RESPONSE.
+             DISPLAY "SEARCH CONTACT BY 1-NAME 2-CITY 3-PHONE NUMBER"
+             ACCEPT SEARCH-CONTACT-FIELD.
+             EVALUATE SEARCH-CONTACT-FIELD
+                 WHEN 2
+                    DISPLAY "ENTER PART OF THE CITY "
+                    ACCEPT SEARCH-CITY-CONTACT
+                 WHEN 3
+                    DISPLAY "ENTER PART OF THE PHONE NUMBER "
+                    ACCEPT SEARCH-PHONE-CONTACT
+                 WHEN OTHER
+                    MOVE 1 TO SEARCH-CONTACT-FIELD
+                    DISPLAY "ENTER PART OF THE NAME "
+                    ACCEPT SEARCH-NAME-CONTACT
+             END-EVALUATE.
+             MOVE 1 TO RETURN-RESPONSE.
+             MOVE 'N' TO WS-EOF-SWITCH.
+             MOVE ZEROS TO CONTACT-ID.
+             START CONTACT-FILE KEY IS NOT LESS THAN CONTACT-ID
+                 INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+             END-START.
+             IF NOT END-OF-FILE
+                PERFORM READ-NEXT-CONTACT
+                PERFORM ENG-SEARCH-CONTACT
+                   UNTIL END-OF-FILE OR RETURN-RESPONSE = 0.
+             IF RETURN-RESPONSE = 1
+                 DISPLAY "CONTACT NOT FOUND".
 
        ENG-SEARCH-CONTACT.
-             IF CONTACT-NAME(NUMBER-CONTACT-AUX) = (SEARCH-NAME-CONTACT)
+             EVALUATE SEARCH-CONTACT-FIELD
+                 WHEN 2
+                    MOVE CONTACT-CITY TO WS-COMPARE-TARGET
+                    MOVE SEARCH-CITY-CONTACT TO WS-COMPARE-SEARCH
+                 WHEN 3
+                    MOVE CONTACT-PHONE-NUMBER TO WS-COMPARE-TARGET
+                    MOVE SEARCH-PHONE-CONTACT TO WS-COMPARE-SEARCH
+                 WHEN OTHER
+                    MOVE CONTACT-NAME TO WS-COMPARE-TARGET
+                    MOVE SEARCH-NAME-CONTACT TO WS-COMPARE-SEARCH
+             END-EVALUATE.
+             PERFORM MATCH-SUBSTRING.
+             IF SUBSTRING-FOUND
                  MOVE 0 TO RETURN-RESPONSE
                  PERFORM CONTACT-INF-LIST
              ELSE
-                 IF NUMBER-CONTACT-AUX = NUMBER-CONTACT
-                 MOVE 1 TO RETURN-RESPONSE.
+                 PERFORM READ-NEXT-CONTACT.
 
        SEARCH-A-TASK.
              PERFORM SPACE-BETWEEN-TEXT
-             DISPLAY "ENTER SEARCH BY TASK NAME ".
-             ACCEPT SEARCH-NAME-TASK.
-             PERFORM ENG-SEARCH-TASK VARYING NUMBER-TASK-AUX
-                FROM 1 BY 1 UNTIL NUMBER-TASK-AUX=NUMBER-TASK.
-                IF RETURN-RESPONSE = 1
-                    DISPLAY "TASK NOT FOUND"
-                ELSE
-                    MOVE 1 TO RETURN-RESPONSE.
+             DISPLAY "SEARCH TASK BY 1-NAME 2-DESCRIPTION "
+             ACCEPT SEARCH-TASK-FIELD.
+             EVALUATE SEARCH-TASK-FIELD
+                 WHEN 2
+                    DISPLAY "ENTER PART OF THE TASK DESCRIPTION "
+                    ACCEPT SEARCH-DESC-TASK
+                 WHEN OTHER
+                    MOVE 1 TO SEARCH-TASK-FIELD
+                    DISPLAY "ENTER PART OF THE TASK NAME "
+                    ACCEPT SEARCH-NAME-TASK
+             END-EVALUATE.
+             MOVE 1 TO RETURN-RESPONSE.
+             MOVE 'N' TO WS-EOF-SWITCH.
+             MOVE ZEROS TO TASK-ID.
+             START TASK-FILE KEY IS NOT LESS THAN TASK-ID
+                 INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+             END-START.
+             IF NOT END-OF-FILE
+                PERFORM READ-NEXT-TASK
+                PERFORM ENG-SEARCH-TASK
+                   UNTIL END-OF-FILE OR RETURN-RESPONSE = 0.
+             IF RETURN-RESPONSE = 1
+                 DISPLAY "TASK NOT FOUND".
 
        ENG-SEARCH-TASK.
-             IF TASK-NAME(NUMBER-TASK-AUX) = (SEARCH-NAME-TASK)
+             EVALUATE SEARCH-TASK-FIELD
+                 WHEN 2
+                    MOVE TASK-DESCRIPTION TO WS-COMPARE-TARGET
+                    MOVE SEARCH-DESC-TASK TO WS-COMPARE-SEARCH
+                 WHEN OTHER
+                    MOVE TASK-NAME TO WS-COMPARE-TARGET
+                    MOVE SEARCH-NAME-TASK TO WS-COMPARE-SEARCH
+             END-EVALUATE.
+             PERFORM MATCH-SUBSTRING.
+             IF SUBSTRING-FOUND
                  MOVE 0 TO RETURN-RESPONSE
                  PERFORM TASK-INF-LIST
               ELSE
-                 IF NUMBER-TASK-AUX = NUMBER-TASK
-                 MOVE 1 TO RETURN-RESPONSE.
+                 PERFORM READ-NEXT-TASK.
 
 
        CHANGE-TASK-STATUS.
              PERFORM SPACE-BETWEEN-TEXT
              DISPLAY "ENTER THE TASK ID: ".
-             ACCEPT NUMBER-TASK-AUX.
-             PERFORM TASK-INF-LIST.
-             PERFORM SPACE-BETWEEN-TEXT.
-             DISPLAY "ENTER TASK STATUS 0 - OK, 1 - NOT OK ".
-              ACCEPT TASK-STATUS(NUMBER-TASK-AUX).
-               IF TASK-STATUS(NUMBER-TASK-AUX) IS EQUAL TO 0
-                MOVE "TASK- OK" TO TASK-ST-DESCTIP(NUMBER-TASK-AUX)
-               ELSE
-                MOVE "TASK- NOT OK" TO TASK-ST-DESCTIP(NUMBER-TASK-AUX).
-             PERFORM TASK-INF-LIST.
+             ACCEPT TASK-ID-AUX-NUM.
+             MOVE TASK-ID-AUX-NUM TO TASK-ID.
+             READ TASK-FILE
+                 INVALID KEY
+                    DISPLAY "TASK NOT FOUND"
+                 NOT INVALID KEY
+                    PERFORM TASK-INF-LIST
+                    MOVE TASK-ST-DESCTIP TO WS-OLD-TASK-ST-DESCTIP
+                    PERFORM SPACE-BETWEEN-TEXT
+                    DISPLAY "ENTER TASK STATUS 1-PENDING 2-IN PROGR"
+                    DISPLAY "ESS 3-DONE 4-CANCELLED "
+                    ACCEPT TASK-STATUS
+                    EVALUATE TRUE
+                        WHEN TASK-PENDING
+                           MOVE "PENDING" TO TASK-ST-DESCTIP
+                        WHEN TASK-IN-PROGRESS
+                           MOVE "IN PROGRESS" TO TASK-ST-DESCTIP
+                        WHEN TASK-DONE
+                           MOVE "DONE" TO TASK-ST-DESCTIP
+                        WHEN TASK-CANCELLED
+                           MOVE "CANCELLED" TO TASK-ST-DESCTIP
+                        WHEN OTHER
+                           MOVE 1 TO TASK-STATUS
+                           MOVE "PENDING" TO TASK-ST-DESCTIP
+                    END-EVALUATE
+                    REWRITE TASK-FILE-RECORD
+                    IF WS-OLD-TASK-ST-DESCTIP NOT = TASK-ST-DESCTIP
+                       PERFORM LOG-TASK-STATUS-CHANGE
+                    END-IF
+                    PERFORM TASK-INF-LIST
+             END-READ.
+
+      *-----------------------------------------------------------------
+      * LOG-TASK-STATUS-CHANGE appends one line to the task history
+      * file every time CHANGE-TASK-STATUS runs, so old status, new
+      * status and the date of the change are never lost.
+      *-----------------------------------------------------------------
+       LOG-TASK-STATUS-CHANGE.
+           STRING TASK-ID             DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-OLD-TASK-ST-DESCTIP DELIMITED BY SPACE
+                  ","                 DELIMITED BY SIZE
+                  TASK-ST-DESCTIP     DELIMITED BY SPACE
+                  ","                 DELIMITED BY SIZE
+                  WS-TODAY-YYYYMMDD   DELIMITED BY SIZE
+              INTO TASK-HISTORY-RECORD.
+           WRITE TASK-HISTORY-RECORD.
+
+       UPDATE-A-CONTACT.
+             PERFORM SPACE-BETWEEN-TEXT
+             DISPLAY "ENTER THE CONTACT ID TO UPDATE: ".
+             ACCEPT SEARCH-ID-REG-NUM.
+             MOVE SEARCH-ID-REG-NUM TO CONTACT-ID.
+             READ CONTACT-FILE
+                 INVALID KEY
+                    DISPLAY "CONTACT NOT FOUND"
+                 NOT INVALID KEY
+                    PERFORM CONTACT-INF-LIST
+                    PERFORM SPACE-BETWEEN-TEXT
+                    DISPLAY "ENTER THE NEW VALUES BELOW "
+                    DISPLAY "ENTER THE NAME CONTACT "
+                    ACCEPT CONTACT-NAME
+                    DISPLAY "ENTER THE AGE CONTACT "
+                    ACCEPT CONTACT-AGE
+                    DISPLAY "ENTER THE PHONE NUMBER "
+                    ACCEPT CONTACT-PHONE-NUMBER
+                    DISPLAY "ENTER THE HOUSE NUMBER "
+                    ACCEPT CONTACT-HOUSE-NUMBER
+                    DISPLAY "ENTER THE STREET "
+                    ACCEPT CONTACT-STREET
+                    DISPLAY "ENTER THE CITY "
+                    ACCEPT CONTACT-CITY
+                    DISPLAY "ENTER THE COUNTRY "
+                    ACCEPT CONTACT-COUNTRY
+                    DISPLAY "ENTER THE EMAIL "
+                    ACCEPT CONTACT-EMAIL
+                    DISPLAY "ENTER THE INSTAGRAM "
+                    ACCEPT CONTACT-INSTAGRAM
+                    DISPLAY "ENTER THE DAY ID YOU TALKED TO THIS "
+                    DISPLAY "CONTACT, 0 IF NONE "
+                    ACCEPT CONTACT-DAY-ID
+                    REWRITE CONTACT-FILE-RECORD
+                    DISPLAY "CONTACT UPDATED"
+             END-READ.
+
+       DELETE-A-CONTACT.
+             PERFORM SPACE-BETWEEN-TEXT
+             DISPLAY "ENTER THE CONTACT ID TO DELETE: ".
+             ACCEPT SEARCH-ID-REG-NUM.
+             MOVE SEARCH-ID-REG-NUM TO CONTACT-ID.
+             READ CONTACT-FILE
+                 INVALID KEY
+                    DISPLAY "CONTACT NOT FOUND"
+                 NOT INVALID KEY
+                    PERFORM CONTACT-INF-LIST
+                    DELETE CONTACT-FILE RECORD
+                        INVALID KEY
+                           DISPLAY "COULD NOT DELETE THE CONTACT"
+                        NOT INVALID KEY
+                           DISPLAY "CONTACT DELETED"
+                    END-DELETE
+             END-READ.
+
+       UPDATE-A-TASK.
+             PERFORM SPACE-BETWEEN-TEXT
+             DISPLAY "ENTER THE TASK ID TO UPDATE: ".
+             ACCEPT TASK-ID-AUX-NUM.
+             MOVE TASK-ID-AUX-NUM TO TASK-ID.
+             READ TASK-FILE
+                 INVALID KEY
+                    DISPLAY "TASK NOT FOUND"
+                 NOT INVALID KEY
+                    PERFORM TASK-INF-LIST
+                    PERFORM SPACE-BETWEEN-TEXT
+                    DISPLAY "ENTER THE NEW VALUES BELOW "
+                    DISPLAY "ENTER TASK NAME "
+                    ACCEPT TASK-NAME
+                    DISPLAY "ENTER TASK DESCRIPTION "
+                    ACCEPT TASK-DESCRIPTION
+                    MOVE TASK-ST-DESCTIP TO WS-OLD-TASK-ST-DESCTIP
+                    DISPLAY "ENTER TASK STATUS 1-PENDING 2-IN PROGR"
+                    DISPLAY "ESS 3-DONE 4-CANCELLED "
+                    ACCEPT TASK-STATUS
+                    EVALUATE TRUE
+                        WHEN TASK-PENDING
+                           MOVE "PENDING" TO TASK-ST-DESCTIP
+                        WHEN TASK-IN-PROGRESS
+                           MOVE "IN PROGRESS" TO TASK-ST-DESCTIP
+                        WHEN TASK-DONE
+                           MOVE "DONE" TO TASK-ST-DESCTIP
+                        WHEN TASK-CANCELLED
+                           MOVE "CANCELLED" TO TASK-ST-DESCTIP
+                        WHEN OTHER
+                           MOVE 1 TO TASK-STATUS
+                           MOVE "PENDING" TO TASK-ST-DESCTIP
+                    END-EVALUATE
+                    DISPLAY "ENTER THE DUE DATE YYYYMMDD "
+                    ACCEPT TASK-DUE-DATE
+                    DISPLAY "ENTER THE PRIORITY U - URGENT, N - NORM"
+                    DISPLAY "AL "
+                    ACCEPT TASK-PRIORITY
+                    IF NOT TASK-URGENT
+                       MOVE 'N' TO TASK-PRIORITY
+                    END-IF
+                    DISPLAY "ENTER THE DAY ID THIS TASK BELONGS TO, "
+                    DISPLAY "0 IF NONE "
+                    ACCEPT TASK-DAY-ID
+                    REWRITE TASK-FILE-RECORD
+                    IF WS-OLD-TASK-ST-DESCTIP NOT = TASK-ST-DESCTIP
+                       PERFORM LOG-TASK-STATUS-CHANGE
+                    END-IF
+                    DISPLAY "TASK UPDATED"
+             END-READ.
+
+       DELETE-A-TASK.
+             PERFORM SPACE-BETWEEN-TEXT
+             DISPLAY "ENTER THE TASK ID TO DELETE: ".
+             ACCEPT TASK-ID-AUX-NUM.
+             MOVE TASK-ID-AUX-NUM TO TASK-ID.
+             READ TASK-FILE
+                 INVALID KEY
+                    DISPLAY "TASK NOT FOUND"
+                 NOT INVALID KEY
+                    PERFORM TASK-INF-LIST
+                    DELETE TASK-FILE RECORD
+                        INVALID KEY
+                           DISPLAY "COULD NOT DELETE THE TASK"
+                        NOT INVALID KEY
+                           DISPLAY "TASK DELETED"
+                    END-DELETE
+             END-READ.
+
+       UPDATE-DAY-REGISTER.
+             PERFORM SPACE-BETWEEN-TEXT
+             DISPLAY "ENTER THE DAY ID TO UPDATE: ".
+             ACCEPT SEARCH-ID-REG-NUM.
+             MOVE SEARCH-ID-REG-NUM TO DAY-ID.
+             READ DAY-FILE
+                 INVALID KEY
+                    DISPLAY "DAY REGISTER NOT FOUND"
+                 NOT INVALID KEY
+                    PERFORM DAY-REG-INF-LIST
+                    PERFORM SPACE-BETWEEN-TEXT
+                    DISPLAY "ENTER THE NEW DESCRIPTION "
+                    ACCEPT DAY-DESCRIPTION
+                    DISPLAY "ENTER THE NEW DATE YYYYMMDD, OR LEAVE "
+                    DISPLAY "BLANK TO KEEP THE CURRENT DATE "
+                    ACCEPT WS-DAY-DATE-ENTRY
+                    IF WS-DAY-DATE-ENTRY NOT = SPACES
+                       MOVE WS-DAY-DATE-ENTRY TO DAY-DATE
+                    END-IF
+                    REWRITE DAY-FILE-RECORD
+                        INVALID KEY
+                           IF WS-DAY-FILE-STATUS = '22'
+                              DISPLAY "YOU ALREADY HAVE AN ENTRY FOR "
+                              DISPLAY "THAT DATE - DAY NOT UPDATED"
+                           ELSE
+                              DISPLAY "COULD NOT UPDATE THE DAY ENTRY"
+                           END-IF
+                        NOT INVALID KEY
+                           DISPLAY "DAY REGISTER UPDATED"
+                    END-REWRITE
+             END-READ.
+
+       DELETE-DAY-REGISTER.
+             PERFORM SPACE-BETWEEN-TEXT
+             DISPLAY "ENTER THE DAY ID TO DELETE: ".
+             ACCEPT SEARCH-ID-REG-NUM.
+             MOVE SEARCH-ID-REG-NUM TO DAY-ID.
+             READ DAY-FILE
+                 INVALID KEY
+                    DISPLAY "DAY REGISTER NOT FOUND"
+                 NOT INVALID KEY
+                    PERFORM DAY-REG-INF-LIST
+                    PERFORM CLEAR-TASK-DAY-LINKS
+                    PERFORM CLEAR-CONTACT-DAY-LINKS
+                    DELETE DAY-FILE RECORD
+                        INVALID KEY
+                           DISPLAY "COULD NOT DELETE THE DAY REGISTER"
+                        NOT INVALID KEY
+                           DISPLAY "DAY REGISTER DELETED"
+                    END-DELETE
+             END-READ.
+
+      *-----------------------------------------------------------------
+      * CLEAR-TASK-DAY-LINKS / CLEAR-CONTACT-DAY-LINKS run before a day
+      * entry is deleted, so no task or contact is left pointing at a
+      * DAY-ID that no longer exists - they use the same TASK-DAY-ID /
+      * CONTACT-DAY-ID alternate keys LIST-TASKS-FOR-DAY and
+      * LIST-CONTACTS-FOR-DAY already search on.
+      *-----------------------------------------------------------------
+       CLEAR-TASK-DAY-LINKS.
+             MOVE DAY-ID TO WS-DAY-LINK-ID.
+             MOVE WS-DAY-LINK-ID TO TASK-DAY-ID.
+             MOVE 'N' TO WS-EOF-SWITCH.
+             START TASK-FILE KEY IS EQUAL TO TASK-DAY-ID
+                 INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+             END-START.
+             IF NOT END-OF-FILE
+                PERFORM READ-NEXT-TASK
+                IF NOT END-OF-FILE AND TASK-DAY-ID = WS-DAY-LINK-ID
+                   DISPLAY "UNLINKING TASKS FROM THIS DAY ENTRY"
+                   PERFORM CLEAR-TASK-DAY-LINK-LOOP
+                      UNTIL END-OF-FILE
+                         OR TASK-DAY-ID NOT EQUAL WS-DAY-LINK-ID
+                END-IF
+             END-IF.
+
+       CLEAR-TASK-DAY-LINK-LOOP.
+             MOVE 0 TO TASK-DAY-ID.
+             REWRITE TASK-FILE-RECORD.
+             MOVE WS-DAY-LINK-ID TO TASK-DAY-ID.
+             START TASK-FILE KEY IS EQUAL TO TASK-DAY-ID
+                 INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+             END-START.
+             IF NOT END-OF-FILE
+                PERFORM READ-NEXT-TASK
+             END-IF.
+
+       CLEAR-CONTACT-DAY-LINKS.
+             MOVE DAY-ID TO WS-DAY-LINK-ID.
+             MOVE WS-DAY-LINK-ID TO CONTACT-DAY-ID.
+             MOVE 'N' TO WS-EOF-SWITCH.
+             START CONTACT-FILE KEY IS EQUAL TO CONTACT-DAY-ID
+                 INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+             END-START.
+             IF NOT END-OF-FILE
+                PERFORM READ-NEXT-CONTACT
+                IF NOT END-OF-FILE AND CONTACT-DAY-ID = WS-DAY-LINK-ID
+                   DISPLAY "UNLINKING CONTACTS FROM THIS DAY ENTRY"
+                   PERFORM CLEAR-CONTACT-DAY-LINK-LOOP
+                      UNTIL END-OF-FILE
+                         OR CONTACT-DAY-ID NOT EQUAL WS-DAY-LINK-ID
+                END-IF
+             END-IF.
+
+       CLEAR-CONTACT-DAY-LINK-LOOP.
+             MOVE 0 TO CONTACT-DAY-ID.
+             REWRITE CONTACT-FILE-RECORD.
+             MOVE WS-DAY-LINK-ID TO CONTACT-DAY-ID.
+             START CONTACT-FILE KEY IS EQUAL TO CONTACT-DAY-ID
+                 INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+             END-START.
+             IF NOT END-OF-FILE
+                PERFORM READ-NEXT-CONTACT
+             END-IF.
 
        LIST-CONTATCTS.
-             IF CONTACT-ID(1) IS EQUAL TO 0
-               DISPLAY "YOU DONT HAVE CONCTACTS REGISTERED"
-             ELSE
-               PERFORM CONTACT-INF-LIST VARYING NUMBER-CONTACT-AUX
-                FROM 1 BY 1 UNTIL NUMBER-CONTACT-AUX=NUMBER-CONTACT.
+             MOVE 'N' TO WS-EOF-SWITCH.
+             MOVE ZEROS TO CONTACT-ID.
+             START CONTACT-FILE KEY IS NOT LESS THAN CONTACT-ID
+                 INVALID KEY
+                    DISPLAY "YOU DONT HAVE CONCTACTS REGISTERED"
+                    MOVE 'Y' TO WS-EOF-SWITCH
+             END-START.
+             IF NOT END-OF-FILE
+                PERFORM READ-NEXT-CONTACT
+                PERFORM CONTACT-LIST-LOOP UNTIL END-OF-FILE.
 
+       CONTACT-LIST-LOOP.
+             PERFORM CONTACT-INF-LIST.
+             PERFORM READ-NEXT-CONTACT.
 
        CONTACT-INF-LIST.
            PERFORM SPACE-BETWEEN-TEXT.
 
-           DISPLAY "ID: " CONTACT-ID(NUMBER-CONTACT-AUX).
-           DISPLAY "NAME: " CONTACT-NAME(NUMBER-CONTACT-AUX).
-           DISPLAY "AGE: " CONTACT-NAME(NUMBER-CONTACT-AUX).
-           DISPLAY "PHONE NUMBER: "
-           CONTACT-PHONE-NUMBER(NUMBER-CONTACT-AUX).
-           DISPLAY "HOUSE NUMBER: "
-           CONTACT-HOUSE-NUMBER(NUMBER-CONTACT-AUX).
-           DISPLAY "STREET: " CONTACT-STREET(NUMBER-CONTACT-AUX).
-           DISPLAY "CITY: " CONTACT-CITY(NUMBER-CONTACT-AUX).
-           DISPLAY "COUNTRY: " CONTACT-COUNTRY(NUMBER-CONTACT-AUX).
-           DISPLAY "EMAIL: " CONTACT-EMAIL(NUMBER-CONTACT-AUX).
-           DISPLAY "INSTAGRAM: " CONTACT-INSTAGRAM(NUMBER-CONTACT-AUX).
+           DISPLAY "ID: " CONTACT-ID.
+           DISPLAY "NAME: " CONTACT-NAME.
+           DISPLAY "AGE: " CONTACT-NAME.
+           DISPLAY "PHONE NUMBER: " CONTACT-PHONE-NUMBER.
+           DISPLAY "HOUSE NUMBER: " CONTACT-HOUSE-NUMBER.
+           DISPLAY "STREET: " CONTACT-STREET.
+           DISPLAY "CITY: " CONTACT-CITY.
+           DISPLAY "COUNTRY: " CONTACT-COUNTRY.
+           DISPLAY "EMAIL: " CONTACT-EMAIL.
+           DISPLAY "INSTAGRAM: " CONTACT-INSTAGRAM.
 
        LIST-TASKS.
-               PERFORM TASK-INF-LIST VARYING NUMBER-TASK-AUX
-                FROM 1 BY 1 UNTIL NUMBER-TASK-AUX=NUMBER-TASK.
+             MOVE 'N' TO WS-EOF-SWITCH.
+             MOVE ZEROS TO TASK-ID.
+             START TASK-FILE KEY IS NOT LESS THAN TASK-ID
+                 INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+             END-START.
+             IF NOT END-OF-FILE
+                PERFORM READ-NEXT-TASK
+                PERFORM TASK-LIST-LOOP UNTIL END-OF-FILE.
 
+       TASK-LIST-LOOP.
+             PERFORM TASK-INF-LIST.
+             PERFORM READ-NEXT-TASK.
 
        LIST-DAY-REGISTER.
-           IF DAY-ID(1) IS EQUAL TO 0
-               DISPLAY "YOU DONT HAVE REGISTER "
-             ELSE
-               PERFORM DAY-REG-INF-LIST VARYING NUMBER-DAY-REGISTER-AUX
-                  FROM 1 BY 1
-                UNTIL NUMBER-DAY-REGISTER-AUX=NUMBER-DAY.
+             MOVE 'N' TO WS-EOF-SWITCH.
+             MOVE ZEROS TO DAY-ID.
+             START DAY-FILE KEY IS NOT LESS THAN DAY-ID
+                 INVALID KEY
+                    DISPLAY "YOU DONT HAVE REGISTER "
+                    MOVE 'Y' TO WS-EOF-SWITCH
+             END-START.
+             IF NOT END-OF-FILE
+                PERFORM READ-NEXT-DAY
+                PERFORM DAY-LIST-LOOP UNTIL END-OF-FILE.
+
+       DAY-LIST-LOOP.
+             PERFORM DAY-REG-INF-LIST.
+             PERFORM READ-NEXT-DAY.
+
+      *-----------------------------------------------------------------
+      * SUMMARY-REPORT gives counts instead of a raw record-by-record
+      * dump: how many contacts, how many day entries and how many
+      * tasks fall into each workflow status.
+      *-----------------------------------------------------------------
+       SUMMARY-REPORT.
+             PERFORM SPACE-BETWEEN-TEXT
+             MOVE 0 TO WS-CNT-CONTACTS.
+             MOVE 0 TO WS-CNT-DAY-ENTRIES.
+             MOVE 0 TO WS-CNT-TASK-PENDING.
+             MOVE 0 TO WS-CNT-TASK-IN-PROGRESS.
+             MOVE 0 TO WS-CNT-TASK-DONE.
+             MOVE 0 TO WS-CNT-TASK-CANCELLED.
+
+             MOVE 'N' TO WS-EOF-SWITCH.
+             MOVE ZEROS TO CONTACT-ID.
+             START CONTACT-FILE KEY IS NOT LESS THAN CONTACT-ID
+                 INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+             END-START.
+             IF NOT END-OF-FILE
+                PERFORM READ-NEXT-CONTACT
+                PERFORM COUNT-A-CONTACT UNTIL END-OF-FILE.
+
+             MOVE 'N' TO WS-EOF-SWITCH.
+             MOVE ZEROS TO DAY-ID.
+             START DAY-FILE KEY IS NOT LESS THAN DAY-ID
+                 INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+             END-START.
+             IF NOT END-OF-FILE
+                PERFORM READ-NEXT-DAY
+                PERFORM COUNT-A-DAY-ENTRY UNTIL END-OF-FILE.
+
+             MOVE 'N' TO WS-EOF-SWITCH.
+             MOVE ZEROS TO TASK-ID.
+             START TASK-FILE KEY IS NOT LESS THAN TASK-ID
+                 INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+             END-START.
+             IF NOT END-OF-FILE
+                PERFORM READ-NEXT-TASK
+                PERFORM COUNT-A-TASK UNTIL END-OF-FILE.
+
+             DISPLAY "-------- DIARY SUMMARY --------".
+             DISPLAY "CONTACTS REGISTERED: " WS-CNT-CONTACTS.
+             DISPLAY "DAY ENTRIES REGISTERED: " WS-CNT-DAY-ENTRIES.
+             DISPLAY "TASKS PENDING: " WS-CNT-TASK-PENDING.
+             DISPLAY "TASKS IN PROGRESS: " WS-CNT-TASK-IN-PROGRESS.
+             DISPLAY "TASKS DONE: " WS-CNT-TASK-DONE.
+             DISPLAY "TASKS CANCELLED: " WS-CNT-TASK-CANCELLED.
+
+       COUNT-A-CONTACT.
+             ADD 1 TO WS-CNT-CONTACTS.
+             PERFORM READ-NEXT-CONTACT.
+
+       COUNT-A-DAY-ENTRY.
+             ADD 1 TO WS-CNT-DAY-ENTRIES.
+             PERFORM READ-NEXT-DAY.
+
+       COUNT-A-TASK.
+             EVALUATE TRUE
+                 WHEN TASK-PENDING
+                    ADD 1 TO WS-CNT-TASK-PENDING
+                 WHEN TASK-IN-PROGRESS
+                    ADD 1 TO WS-CNT-TASK-IN-PROGRESS
+                 WHEN TASK-DONE
+                    ADD 1 TO WS-CNT-TASK-DONE
+                 WHEN TASK-CANCELLED
+                    ADD 1 TO WS-CNT-TASK-CANCELLED
+             END-EVALUATE.
+             PERFORM READ-NEXT-TASK.
+
+      *-----------------------------------------------------------------
+      * EXPORT-DIARY-DATA writes every contact, task and day entry out
+      * as a comma-separated flat file, one per record type, so the
+      * diary can be opened in a spreadsheet instead of read off the
+      * screen.
+      *-----------------------------------------------------------------
+       EXPORT-DIARY-DATA.
+             PERFORM SPACE-BETWEEN-TEXT
+             OPEN OUTPUT EXPORT-CONTACT-FILE.
+             MOVE SPACES TO EXPORT-CONTACT-RECORD.
+             STRING
+                 "ID,NAME,AGE,PHONE,HOUSE,STREET,CITY,COUNTRY,"
+                 DELIMITED BY SIZE
+                 "EMAIL,INSTAGRAM,DAY-ID" DELIMITED BY SIZE
+                 INTO EXPORT-CONTACT-RECORD
+             END-STRING.
+             WRITE EXPORT-CONTACT-RECORD.
+
+             MOVE 'N' TO WS-EOF-SWITCH.
+             MOVE ZEROS TO CONTACT-ID.
+             START CONTACT-FILE KEY IS NOT LESS THAN CONTACT-ID
+                 INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+             END-START.
+             IF NOT END-OF-FILE
+                PERFORM READ-NEXT-CONTACT
+                PERFORM EXPORT-A-CONTACT UNTIL END-OF-FILE.
+             CLOSE EXPORT-CONTACT-FILE.
+
+             OPEN OUTPUT EXPORT-TASK-FILE.
+             MOVE SPACES TO EXPORT-TASK-RECORD.
+             STRING
+                 "ID,NAME,DESCRIPTION,STATUS,STATUS-DESC,DUE-DATE,"
+                 DELIMITED BY SIZE
+                 "PRIORITY,DAY-ID" DELIMITED BY SIZE
+                 INTO EXPORT-TASK-RECORD
+             END-STRING.
+             WRITE EXPORT-TASK-RECORD.
+
+             MOVE 'N' TO WS-EOF-SWITCH.
+             MOVE ZEROS TO TASK-ID.
+             START TASK-FILE KEY IS NOT LESS THAN TASK-ID
+                 INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+             END-START.
+             IF NOT END-OF-FILE
+                PERFORM READ-NEXT-TASK
+                PERFORM EXPORT-A-TASK UNTIL END-OF-FILE.
+             CLOSE EXPORT-TASK-FILE.
+
+             OPEN OUTPUT EXPORT-DAY-FILE.
+             MOVE "ID,DATE,DESCRIPTION" TO EXPORT-DAY-RECORD.
+             WRITE EXPORT-DAY-RECORD.
+
+             MOVE 'N' TO WS-EOF-SWITCH.
+             MOVE ZEROS TO DAY-ID.
+             START DAY-FILE KEY IS NOT LESS THAN DAY-ID
+                 INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+             END-START.
+             IF NOT END-OF-FILE
+                PERFORM READ-NEXT-DAY
+                PERFORM EXPORT-A-DAY-ENTRY UNTIL END-OF-FILE.
+             CLOSE EXPORT-DAY-FILE.
+
+             DISPLAY "EXPORTED " WS-EXP-CONTACT-FILENAME.
+             DISPLAY "EXPORTED " WS-EXP-TASK-FILENAME.
+             DISPLAY "EXPORTED " WS-EXP-DAY-FILENAME.
+
+       EXPORT-A-CONTACT.
+             MOVE SPACES TO EXPORT-CONTACT-RECORD.
+             STRING
+                 CONTACT-ID           DELIMITED BY SIZE
+                 ","                  DELIMITED BY SIZE
+                 CONTACT-NAME         DELIMITED BY SPACE
+                 ","                  DELIMITED BY SIZE
+                 CONTACT-AGE          DELIMITED BY SIZE
+                 ","                  DELIMITED BY SIZE
+                 CONTACT-PHONE-NUMBER DELIMITED BY SIZE
+                 ","                  DELIMITED BY SIZE
+                 CONTACT-HOUSE-NUMBER DELIMITED BY SIZE
+                 ","                  DELIMITED BY SIZE
+                 CONTACT-STREET       DELIMITED BY SPACE
+                 ","                  DELIMITED BY SIZE
+                 CONTACT-CITY         DELIMITED BY SPACE
+                 ","                  DELIMITED BY SIZE
+                 CONTACT-COUNTRY      DELIMITED BY SPACE
+                 ","                  DELIMITED BY SIZE
+                 CONTACT-EMAIL        DELIMITED BY SPACE
+                 ","                  DELIMITED BY SIZE
+                 CONTACT-INSTAGRAM    DELIMITED BY SPACE
+                 ","                  DELIMITED BY SIZE
+                 CONTACT-DAY-ID       DELIMITED BY SIZE
+                 INTO EXPORT-CONTACT-RECORD
+             END-STRING.
+             WRITE EXPORT-CONTACT-RECORD.
+             PERFORM READ-NEXT-CONTACT.
+
+       EXPORT-A-TASK.
+             MOVE SPACES TO EXPORT-TASK-RECORD.
+             STRING
+                 TASK-ID              DELIMITED BY SIZE
+                 ","                  DELIMITED BY SIZE
+                 TASK-NAME            DELIMITED BY SPACE
+                 ","                  DELIMITED BY SIZE
+                 TASK-DESCRIPTION     DELIMITED BY SPACE
+                 ","                  DELIMITED BY SIZE
+                 TASK-STATUS          DELIMITED BY SIZE
+                 ","                  DELIMITED BY SIZE
+                 TASK-ST-DESCTIP      DELIMITED BY SPACE
+                 ","                  DELIMITED BY SIZE
+                 TASK-DUE-DATE        DELIMITED BY SPACE
+                 ","                  DELIMITED BY SIZE
+                 TASK-PRIORITY        DELIMITED BY SIZE
+                 ","                  DELIMITED BY SIZE
+                 TASK-DAY-ID          DELIMITED BY SIZE
+                 INTO EXPORT-TASK-RECORD
+             END-STRING.
+             WRITE EXPORT-TASK-RECORD.
+             PERFORM READ-NEXT-TASK.
+
+       EXPORT-A-DAY-ENTRY.
+             MOVE SPACES TO EXPORT-DAY-RECORD.
+             STRING
+                 DAY-ID               DELIMITED BY SIZE
+                 ","                  DELIMITED BY SIZE
+                 DAY-DATE             DELIMITED BY SIZE
+                 ","                  DELIMITED BY SIZE
+                 DAY-DESCRIPTION      DELIMITED BY SPACE
+                 INTO EXPORT-DAY-RECORD
+             END-STRING.
+             WRITE EXPORT-DAY-RECORD.
+             PERFORM READ-NEXT-DAY.
 
        TASK-INF-LIST.
                PERFORM SPACE-BETWEEN-TEXT.
 
-               DISPLAY "TASK ID : " TASK-ID(NUMBER-TASK-AUX).
-               DISPLAY "TASK NAME: " TASK-NAME(NUMBER-TASK-AUX).
-               DISPLAY "TASK DESCRIPTION: "
-               TASK-DESCRIPTION(NUMBER-TASK-AUX).
-               DISPLAY "TASK-STATUS: " TASK-ST-DESCTIP(NUMBER-TASK-AUX).
+               DISPLAY "TASK ID : " TASK-ID.
+               DISPLAY "TASK NAME: " TASK-NAME.
+               DISPLAY "TASK DESCRIPTION: " TASK-DESCRIPTION.
+               DISPLAY "TASK-STATUS: " TASK-ST-DESCTIP.
+               DISPLAY "DUE DATE: " TASK-DUE-DATE.
+               IF TASK-URGENT
+                  DISPLAY "PRIORITY: URGENT"
+               ELSE
+                  DISPLAY "PRIORITY: NORMAL".
+               IF TASK-DUE-DATE < WS-TODAY-YYYYMMDD
+                  AND NOT TASK-DONE AND NOT TASK-CANCELLED
+                  AND TASK-DUE-DATE IS NOT EQUAL TO SPACES
+                     DISPLAY "*** OVERDUE ***".
+               IF TASK-URGENT
+                  AND NOT TASK-DONE AND NOT TASK-CANCELLED
+                     DISPLAY "*** URGENT ***".
 
        DAY-REG-INF-LIST.
                PERFORM SPACE-BETWEEN-TEXT.
-               DISPLAY "DAY ID: " DAY-ID(NUMBER-DAY-REGISTER-AUX).
-               MOVE CORRESPONDING
-               DAY-DATE(NUMBER-DAY-REGISTER-AUX) TO WS-DD-MM-YYYY
+               DISPLAY "DAY ID: " DAY-ID.
+               MOVE CORRESPONDING DAY-DATE TO WS-DD-MM-YYYY
                DISPLAY "DD/MM/YYYY: " WS-DD-MM-YYYY.
-               DISPLAY "DAY DESCRIPTION: "
-               DAY-DESCRIPTION(NUMBER-DAY-REGISTER-AUX).
+               DISPLAY "DAY DESCRIPTION: " DAY-DESCRIPTION.
+               MOVE DAY-ID TO WS-DAY-LINK-ID.
+               PERFORM LIST-TASKS-FOR-DAY.
+               PERFORM LIST-CONTACTS-FOR-DAY.
+
+      *-----------------------------------------------------------------
+      * LIST-TASKS-FOR-DAY / LIST-CONTACTS-FOR-DAY show what was done
+      * and who was talked to on a given day, using the alternate keys
+      * on TASK-DAY-ID / CONTACT-DAY-ID to find the linked records.
+      *-----------------------------------------------------------------
+       LIST-TASKS-FOR-DAY.
+               MOVE WS-DAY-LINK-ID TO TASK-DAY-ID.
+               MOVE 'N' TO WS-EOF-SWITCH.
+               START TASK-FILE KEY IS EQUAL TO TASK-DAY-ID
+                   INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+               END-START.
+               IF NOT END-OF-FILE
+                  PERFORM READ-NEXT-TASK
+                  IF NOT END-OF-FILE AND TASK-DAY-ID = WS-DAY-LINK-ID
+                     DISPLAY "TASKS THAT DAY:"
+                     PERFORM TASK-FOR-DAY-LOOP
+                        UNTIL END-OF-FILE
+                           OR TASK-DAY-ID NOT EQUAL WS-DAY-LINK-ID
+                  END-IF
+               END-IF.
+
+       TASK-FOR-DAY-LOOP.
+               DISPLAY "  - " TASK-NAME.
+               PERFORM READ-NEXT-TASK.
+
+       LIST-CONTACTS-FOR-DAY.
+               MOVE WS-DAY-LINK-ID TO CONTACT-DAY-ID.
+               MOVE 'N' TO WS-EOF-SWITCH.
+               START CONTACT-FILE KEY IS EQUAL TO CONTACT-DAY-ID
+                   INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+               END-START.
+               IF NOT END-OF-FILE
+                  PERFORM READ-NEXT-CONTACT
+                  IF NOT END-OF-FILE
+                        AND CONTACT-DAY-ID = WS-DAY-LINK-ID
+                     DISPLAY "CONTACTS TALKED TO THAT DAY:"
+                     PERFORM CONTACT-FOR-DAY-LOOP
+                        UNTIL END-OF-FILE
+                           OR CONTACT-DAY-ID NOT EQUAL WS-DAY-LINK-ID
+                  END-IF
+               END-IF.
+
+       CONTACT-FOR-DAY-LOOP.
+               DISPLAY "  - " CONTACT-NAME.
+               PERFORM READ-NEXT-CONTACT.
 
        SPACE-BETWEEN-TEXT.
            DISPLAY " ".
 
+      *-----------------------------------------------------------------
+      * MATCH-SUBSTRING looks for WS-COMPARE-SEARCH (as typed, up to
+      * the first trailing space) anywhere inside WS-COMPARE-TARGET,
+      * so searches can match part of a field instead of only the
+      * whole thing. Callers MOVE the two values in before performing
+      * this and check SUBSTRING-FOUND afterwards.
+      *-----------------------------------------------------------------
+       MATCH-SUBSTRING.
+           MOVE 0 TO WS-COMPARE-SEARCH-LEN.
+           MOVE 'N' TO WS-COMPARE-RESULT.
+           INSPECT WS-COMPARE-SEARCH TALLYING WS-COMPARE-SEARCH-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF WS-COMPARE-SEARCH-LEN > 0
+              COMPUTE WS-COMPARE-LIMIT =
+                    151 - WS-COMPARE-SEARCH-LEN
+              PERFORM VARYING WS-COMPARE-IDX FROM 1 BY 1
+                    UNTIL WS-COMPARE-IDX > WS-COMPARE-LIMIT
+                       OR SUBSTRING-FOUND
+                 IF WS-COMPARE-TARGET
+                       (WS-COMPARE-IDX : WS-COMPARE-SEARCH-LEN) =
+                    WS-COMPARE-SEARCH (1 : WS-COMPARE-SEARCH-LEN)
+                    MOVE 'Y' TO WS-COMPARE-RESULT
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       READ-NEXT-CONTACT.
+           READ CONTACT-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END MOVE 'N' TO WS-EOF-SWITCH
+           END-READ.
+
+       READ-NEXT-TASK.
+           READ TASK-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END MOVE 'N' TO WS-EOF-SWITCH
+           END-READ.
+
+       READ-NEXT-DAY.
+           READ DAY-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END MOVE 'N' TO WS-EOF-SWITCH
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * BUILD-FILE-NAMES turns MY-NAME into the set of file names this
+      * user's diary lives in, so every person who runs the program
+      * gets their own contacts/tasks/day-log/control/export files
+      * instead of sharing one set. The whole typed name is used as the
+      * key, trimmed only of its trailing padding spaces (WS-NAME-LEN
+      * is found by scanning MY-NAME back from its last character), so
+      * two people who type the same first word still end up with
+      * different files.
+      *-----------------------------------------------------------------
+       BUILD-FILE-NAMES.
+           PERFORM VARYING WS-NAME-LEN FROM 30 BY -1
+                   UNTIL WS-NAME-LEN = 0
+                      OR MY-NAME (WS-NAME-LEN:1) NOT = SPACE
+                      CONTINUE
+           END-PERFORM.
+           IF WS-NAME-LEN = 0
+              MOVE 1 TO WS-NAME-LEN
+           END-IF.
+
+           MOVE SPACES TO WS-USER-KEY.
+           STRING MY-NAME (1:WS-NAME-LEN) DELIMITED BY SIZE
+              INTO WS-USER-KEY.
+
+           STRING WS-USER-KEY (1:WS-NAME-LEN) DELIMITED BY SIZE
+                  "_CONTACTS.DAT" DELIMITED BY SIZE
+              INTO WS-CONTACT-FILENAME.
+
+           STRING WS-USER-KEY (1:WS-NAME-LEN) DELIMITED BY SIZE
+                  "_TASKS.DAT" DELIMITED BY SIZE
+              INTO WS-TASK-FILENAME.
+
+           STRING WS-USER-KEY (1:WS-NAME-LEN) DELIMITED BY SIZE
+                  "_DAYREG.DAT" DELIMITED BY SIZE
+              INTO WS-DAY-FILENAME.
+
+           STRING WS-USER-KEY (1:WS-NAME-LEN) DELIMITED BY SIZE
+                  "_DIARYCTL.DAT" DELIMITED BY SIZE
+              INTO WS-CONTROL-FILENAME.
+
+           STRING WS-USER-KEY (1:WS-NAME-LEN) DELIMITED BY SIZE
+                  "_CONTACTS.CSV" DELIMITED BY SIZE
+              INTO WS-EXP-CONTACT-FILENAME.
+
+           STRING WS-USER-KEY (1:WS-NAME-LEN) DELIMITED BY SIZE
+                  "_TASKS.CSV" DELIMITED BY SIZE
+              INTO WS-EXP-TASK-FILENAME.
+
+           STRING WS-USER-KEY (1:WS-NAME-LEN) DELIMITED BY SIZE
+                  "_DAYREG.CSV" DELIMITED BY SIZE
+              INTO WS-EXP-DAY-FILENAME.
+
+           STRING WS-USER-KEY (1:WS-NAME-LEN) DELIMITED BY SIZE
+                  "_TASKHIST.DAT" DELIMITED BY SIZE
+              INTO WS-TASK-HIST-FILENAME.
+
+      *-----------------------------------------------------------------
+      * OPEN-DIARY-FILES / CLOSE-DIARY-FILES open the three indexed
+      * files for the session, creating them on first use.
+      *-----------------------------------------------------------------
+       OPEN-DIARY-FILES.
+           PERFORM OPEN-CONTACT-FILE.
+           PERFORM OPEN-TASK-FILE.
+           PERFORM OPEN-DAY-FILE.
+           PERFORM OPEN-TASK-HISTORY-FILE.
+
+       OPEN-CONTACT-FILE.
+           OPEN I-O CONTACT-FILE.
+           IF NOT CONTACT-FILE-OK
+              OPEN OUTPUT CONTACT-FILE
+              CLOSE CONTACT-FILE
+              OPEN I-O CONTACT-FILE.
+
+       OPEN-TASK-FILE.
+           OPEN I-O TASK-FILE.
+           IF NOT TASK-FILE-OK
+              OPEN OUTPUT TASK-FILE
+              CLOSE TASK-FILE
+              OPEN I-O TASK-FILE.
+
+       OPEN-DAY-FILE.
+           OPEN I-O DAY-FILE.
+           IF NOT DAY-FILE-OK
+              OPEN OUTPUT DAY-FILE
+              CLOSE DAY-FILE
+              OPEN I-O DAY-FILE.
+
+       OPEN-TASK-HISTORY-FILE.
+           OPEN EXTEND TASK-HISTORY-FILE.
+           IF NOT TASK-HIST-FILE-OK
+              OPEN OUTPUT TASK-HISTORY-FILE
+              CLOSE TASK-HISTORY-FILE
+              OPEN EXTEND TASK-HISTORY-FILE.
+
+       CLOSE-DIARY-FILES.
+           CLOSE CONTACT-FILE TASK-FILE DAY-FILE TASK-HISTORY-FILE.
+
+      *-----------------------------------------------------------------
+      * LOAD-CONTROL / SAVE-CONTROL keep the next-ID counters for
+      * contacts, tasks and day entries on disk, so numbering carries
+      * on from where the last session left off.
+      *-----------------------------------------------------------------
+       LOAD-CONTROL.
+           MOVE 1 TO WS-NEXT-CONTACT-ID.
+           MOVE 1 TO WS-NEXT-TASK-ID.
+           MOVE 1 TO WS-NEXT-DAY-ID.
+           OPEN INPUT CONTROL-FILE.
+           IF CONTROL-FILE-OK
+              READ CONTROL-FILE
+                  NOT AT END
+                     MOVE CTL-NEXT-CONTACT-ID TO WS-NEXT-CONTACT-ID
+                     MOVE CTL-NEXT-TASK-ID    TO WS-NEXT-TASK-ID
+                     MOVE CTL-NEXT-DAY-ID     TO WS-NEXT-DAY-ID
+              END-READ
+              CLOSE CONTROL-FILE.
+
+       SAVE-CONTROL.
+           MOVE WS-NEXT-CONTACT-ID TO CTL-NEXT-CONTACT-ID.
+           MOVE WS-NEXT-TASK-ID    TO CTL-NEXT-TASK-ID.
+           MOVE WS-NEXT-DAY-ID     TO CTL-NEXT-DAY-ID.
+           OPEN OUTPUT CONTROL-FILE.
+           WRITE CONTROL-FILE-RECORD.
+           CLOSE CONTROL-FILE.
+
        END PROGRAM My-Diary.
